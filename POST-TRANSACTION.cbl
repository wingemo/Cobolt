@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactively (default) or in BATCH mode (first
+      *          command-line argument = BATCH, reading pending
+      *          entries from TRANSACTIONS.DAT) post deposits and
+      *          withdrawals against ACCOUNTS.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POST-TRANSACTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_ID
+           FILE STATUS IS WS_ACCOUNTS_STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_AUDIT_STATUS.
+
+           SELECT TRANSACTIONS ASSIGN TO "TRANSACTIONS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_TRANSACTIONS_STATUS.
+
+           SELECT TXN-CHECKPOINT ASSIGN TO "TXNCHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_TXNCHECKPT_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       COPY "ACCTREC.cpy".
+       FD AUDIT-LOG.
+       COPY "AUDITREC.cpy".
+       FD TRANSACTIONS.
+       01  TRANSACTION_RECORD.
+           02  TXN_ACCOUNT_ID  PIC 9(8).
+           02  TXN_AMOUNT      PIC S9(8).
+       FD TXN-CHECKPOINT.
+       01  TXN_CHECKPOINT_RECORD  PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01  WS_ACCOUNTS_STATUS      PIC XX.
+       01  WS_AUDIT_STATUS         PIC XX.
+       01  WS_TRANSACTIONS_STATUS  PIC XX.
+       01  WS_TXNCHECKPT_STATUS    PIC XX.
+       01  WS_CMD_LINE             PIC X(20).
+       01  WS_ACCOUNTS_MISSING     PIC X.
+           88  ACCOUNTS-FILE-MISSING  VALUE "Y".
+       01  WS_TRANSACTIONS_EOF     PIC X.
+           88  END-OF-TRANSACTIONS    VALUE "Y".
+       01  WS_ACCOUNT_ID           PIC 9(8).
+       01  WS_AMOUNT               PIC S9(8).
+       01  WS_OLD_SUM              PIC 9(8).
+       01  WS_OPERATION            PIC X(10).
+       01  WS_TXN_SKIP_COUNT       PIC 9(6).
+       01  WS_TXN_POSITION         PIC 9(6).
+       PROCEDURE DIVISION.
+       POST-TRANSACTION-MAIN.
+           ACCEPT WS_CMD_LINE FROM COMMAND-LINE.
+           IF WS_CMD_LINE(1:5) = "BATCH"
+               PERFORM BATCH-POST-TRANSACTIONS
+           ELSE
+               PERFORM INTERACTIVE-POST-TRANSACTION
+           END-IF.
+       STOP RUN.
+
+       INTERACTIVE-POST-TRANSACTION.
+           DISPLAY "ACCOUNT ID:".
+           ACCEPT  WS_ACCOUNT_ID.
+           DISPLAY "AMOUNT (NEGATIVE = WITHDRAWAL):".
+           ACCEPT  WS_AMOUNT.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           IF NOT ACCOUNTS-FILE-MISSING
+               PERFORM POST-ONE-TRANSACTION
+               CLOSE ACCOUNTS
+           END-IF.
+
+       BATCH-POST-TRANSACTIONS.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           IF NOT ACCOUNTS-FILE-MISSING
+               OPEN INPUT TRANSACTIONS
+               IF WS_TRANSACTIONS_STATUS = "00"
+                   PERFORM READ-TXN-CHECKPOINT
+                   MOVE 0 TO WS_TXN_POSITION
+                   MOVE "N" TO WS_TRANSACTIONS_EOF
+                   PERFORM UNTIL END-OF-TRANSACTIONS
+                       READ TRANSACTIONS
+                           AT END
+                               SET END-OF-TRANSACTIONS TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS_TXN_POSITION
+                               IF WS_TXN_POSITION > WS_TXN_SKIP_COUNT
+                                   MOVE TXN_ACCOUNT_ID TO WS_ACCOUNT_ID
+                                   MOVE TXN_AMOUNT     TO WS_AMOUNT
+                                   PERFORM POST-ONE-TRANSACTION
+                                   PERFORM WRITE-TXN-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE TRANSACTIONS
+                   MOVE 0 TO WS_TXN_POSITION
+                   PERFORM WRITE-TXN-CHECKPOINT
+               ELSE
+                   DISPLAY "NO TRANSACTIONS QUEUED"
+               END-IF
+               CLOSE ACCOUNTS
+           END-IF.
+
+       READ-TXN-CHECKPOINT.
+           MOVE 0 TO WS_TXN_SKIP_COUNT.
+           OPEN INPUT TXN-CHECKPOINT.
+           IF WS_TXNCHECKPT_STATUS = "00"
+               READ TXN-CHECKPOINT
+                   AT END
+                       MOVE 0 TO WS_TXN_SKIP_COUNT
+                   NOT AT END
+                       MOVE TXN_CHECKPOINT_RECORD TO WS_TXN_SKIP_COUNT
+               END-READ
+               CLOSE TXN-CHECKPOINT
+           END-IF.
+
+       WRITE-TXN-CHECKPOINT.
+           MOVE WS_TXN_POSITION TO TXN_CHECKPOINT_RECORD.
+           OPEN OUTPUT TXN-CHECKPOINT.
+           WRITE TXN_CHECKPOINT_RECORD.
+           CLOSE TXN-CHECKPOINT.
+
+       OPEN-ACCOUNTS-FILE.
+           MOVE "N" TO WS_ACCOUNTS_MISSING.
+           OPEN I-O ACCOUNTS.
+           IF WS_ACCOUNTS_STATUS = "35"
+               OPEN OUTPUT ACCOUNTS
+               CLOSE ACCOUNTS
+               OPEN I-O ACCOUNTS
+           END-IF.
+           IF WS_ACCOUNTS_STATUS NOT = "00"
+               DISPLAY "ACCOUNTS FILE NOT AVAILABLE"
+               MOVE "Y" TO WS_ACCOUNTS_MISSING
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       POST-ONE-TRANSACTION.
+           MOVE WS_ACCOUNT_ID TO ACCOUNT_ID.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM APPLY-TRANSACTION
+           END-READ.
+
+       APPLY-TRANSACTION.
+           MOVE ACCOUNT_SUM TO WS_OLD_SUM.
+           IF WS_AMOUNT < 0 AND FUNCTION ABS(WS_AMOUNT) > ACCOUNT_SUM
+               DISPLAY "INSUFFICIENT FUNDS - TRANSACTION REJECTED"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               IF WS_AMOUNT < 0
+                   MOVE "WITHDRAWAL" TO WS_OPERATION
+               ELSE
+                   MOVE "DEPOSIT"    TO WS_OPERATION
+               END-IF
+               ADD WS_AMOUNT TO ACCOUNT_SUM
+               REWRITE ACCOUNT_DATA
+                   INVALID KEY
+                       DISPLAY "UNABLE TO UPDATE ACCOUNT"
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM WRITE-AUDIT-ENTRY
+               END-REWRITE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS_AUDIT_STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE ACCOUNT_ID  TO AUDIT_ACCOUNT_ID.
+           MOVE WS_OPERATION TO AUDIT_OPERATION.
+           MOVE WS_OLD_SUM  TO AUDIT_OLD_SUM.
+           MOVE ACCOUNT_SUM TO AUDIT_NEW_SUM.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT_TIMESTAMP.
+           WRITE AUDIT_ENTRY.
+           IF WS_AUDIT_STATUS NOT = "00"
+               DISPLAY "UNABLE TO WRITE AUDIT ENTRY"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           CLOSE AUDIT-LOG.
+       END PROGRAM POST-TRANSACTION.
