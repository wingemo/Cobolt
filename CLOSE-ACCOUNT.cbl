@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSE-ACCOUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_ID
+           FILE STATUS IS WS_ACCOUNTS_STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_AUDIT_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       COPY "ACCTREC.cpy".
+       FD AUDIT-LOG.
+       COPY "AUDITREC.cpy".
+       WORKING-STORAGE SECTION.
+       01  WS_ACCOUNT_ID       PIC 9(8).
+       01  WS_ACCOUNTS_STATUS  PIC XX.
+       01  WS_AUDIT_STATUS     PIC XX.
+       01  WS_ACCOUNTS_MISSING PIC X.
+           88  ACCOUNTS-FILE-MISSING VALUE "Y".
+       PROCEDURE DIVISION.
+       CLOSE-ACCOUNT-MAIN.
+           DISPLAY "ACCOUNT ID:".
+           ACCEPT  WS_ACCOUNT_ID.
+           MOVE    WS_ACCOUNT_ID TO ACCOUNT_ID.
+           PERFORM OPEN-ACCOUNTS-FOR-UPDATE.
+           IF ACCOUNTS-FILE-MISSING
+               DISPLAY "NO ACCOUNTS ON FILE"
+           ELSE
+               READ ACCOUNTS
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NOT FOUND"
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM CLOSE-IF-ZERO-BALANCE
+               END-READ
+               CLOSE ACCOUNTS
+           END-IF.
+       STOP RUN.
+
+       OPEN-ACCOUNTS-FOR-UPDATE.
+           MOVE "N" TO WS_ACCOUNTS_MISSING.
+           OPEN I-O ACCOUNTS.
+           IF WS_ACCOUNTS_STATUS = "35"
+               MOVE "Y" TO WS_ACCOUNTS_MISSING
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       CLOSE-IF-ZERO-BALANCE.
+           IF ACCOUNT_SUM NOT = ZERO
+               DISPLAY "ACCOUNT BALANCE NOT ZERO - CANNOT CLOSE"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DELETE ACCOUNTS
+                   INVALID KEY
+                       DISPLAY "UNABLE TO CLOSE ACCOUNT"
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM WRITE-AUDIT-ENTRY
+               END-DELETE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS_AUDIT_STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE ACCOUNT_ID TO AUDIT_ACCOUNT_ID.
+           MOVE "CLOSE"    TO AUDIT_OPERATION.
+           MOVE ZERO       TO AUDIT_OLD_SUM.
+           MOVE ZERO       TO AUDIT_NEW_SUM.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT_TIMESTAMP.
+           WRITE AUDIT_ENTRY.
+           IF WS_AUDIT_STATUS NOT = "00"
+               DISPLAY "UNABLE TO WRITE AUDIT ENTRY"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           CLOSE AUDIT-LOG.
+       END PROGRAM CLOSE-ACCOUNT.
