@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Interactively (default) or in BATCH mode (first
+      *          command-line argument = BATCH, reading pending
+      *          entries from NEWACCOUNTS.DAT) create bank accounts on
+      *          the shared, indexed ACCOUNTS.DAT file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,18 +13,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_ID
+           FILE STATUS IS WS_ACCOUNTS_STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_AUDIT_STATUS.
+
+           SELECT NEW-ACCOUNTS ASSIGN TO "NEWACCOUNTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_NEWACCTS_STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNTS.
-       01 ACCOUNT_DATA.
-           02 ACCOUNT_ID  PIC 9(20).
-           02 ACCOUNT_PNR PIC 9(20).
-           02 ACCOUNT_SUM PIC 9(8).
+       COPY "ACCTREC.cpy".
+       FD AUDIT-LOG.
+       COPY "AUDITREC.cpy".
+       FD NEW-ACCOUNTS.
+       01  NEW_ACCOUNT_RECORD.
+           02  NEW_ACCOUNT_ID     PIC 9(8).
+           02  NEW_ACCOUNT_PNR    PIC 9(12).
        WORKING-STORAGE SECTION.
-       01 WS_ACCOUNT_DATA.
-           02 WS_ACCOUNT_ID  PIC 9(8).
-           02 WS_ACCOUNT_SUM PIC 9(8).
+       01  WS_ACCOUNTS_STATUS  PIC XX.
+       01  WS_AUDIT_STATUS     PIC XX.
+       01  WS_NEWACCTS_STATUS  PIC XX.
+       01  WS_CMD_LINE         PIC X(20).
+       01  WS_ENTERED_ID       PIC 9(8).
+       01  WS_ENTERED_PNR      PIC 9(12).
+       01  WS_VALID_ENTRY      PIC X.
+           88  ENTRY-IS-VALID      VALUE "Y".
+       01  WS_PNR_FOUND        PIC X.
+           88  PNR-ALREADY-USED    VALUE "Y".
+       01  WS_EOF              PIC X.
+           88  END-OF-ACCOUNTS     VALUE "Y".
+       01  WS_NEWACCTS_EOF     PIC X.
+           88  END-OF-NEW-ACCOUNTS VALUE "Y".
+       01  WS_ACCOUNTS_MISSING PIC X.
+           88  ACCOUNTS-FILE-MISSING VALUE "Y".
+       01  WS_DUPLICATE_ID     PIC X.
+           88  DUPLICATE-ID-REJECTED VALUE "Y".
+       01  WS_PNR_DATA         PIC 9(12).
+       01  WS_PNR_TABLE REDEFINES WS_PNR_DATA.
+           02  WS_PNR_DIGIT    PIC 9 OCCURS 12 TIMES.
+       01  WS_PNR_MONTH        PIC 99.
+       01  WS_PNR_DAY          PIC 99.
+       01  WS_PNR_SUM          PIC 9(4).
+       01  WS_PNR_PRODUCT      PIC 9(4).
+       01  WS_PNR_WEIGHT       PIC 9.
+       01  WS_PNR_CHECK        PIC 9.
+       01  WS_PNR_IDX          PIC 99.
+       01  WS_PNR_VALID        PIC X.
+           88  PNR-IS-VALID        VALUE "Y".
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            02  BLANK SCREEN FOREGROUND-COLOR 3.
@@ -33,10 +77,191 @@
            02  INPUT-PNR LINE 16 COL 25 UNDERLINE TO ACCOUNT_PNR.
        PROCEDURE DIVISION.
        CREATE-ACCOUNT.
-           DISPLAY DATA-ENTRY-SCREEN.
-           ACCEPT DATA-ENTRY-SCREEN.
-           OPEN EXTEND ACCOUNTS.
-               WRITE   ACCOUNT_DATA.
-           CLOSE ACCOUNTS.
+           ACCEPT WS_CMD_LINE FROM COMMAND-LINE.
+           IF WS_CMD_LINE(1:5) = "BATCH"
+               PERFORM BATCH-CREATE-ACCOUNTS
+           ELSE
+               PERFORM INTERACTIVE-CREATE-ACCOUNT
+           END-IF.
        STOP RUN.
+
+       INTERACTIVE-CREATE-ACCOUNT.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           IF NOT ACCOUNTS-FILE-MISSING
+               MOVE "N" TO WS_VALID_ENTRY
+               PERFORM UNTIL ENTRY-IS-VALID
+                   DISPLAY DATA-ENTRY-SCREEN
+                   ACCEPT DATA-ENTRY-SCREEN
+                   MOVE ACCOUNT_ID  TO WS_ENTERED_ID
+                   MOVE ACCOUNT_PNR TO WS_ENTERED_PNR
+                   PERFORM VALIDATE-ACCOUNT-ENTRY
+               END-PERFORM
+               PERFORM WRITE-NEW-ACCOUNT
+               CLOSE ACCOUNTS
+           END-IF.
+
+       BATCH-CREATE-ACCOUNTS.
+           PERFORM OPEN-ACCOUNTS-FILE.
+           IF NOT ACCOUNTS-FILE-MISSING
+               OPEN INPUT NEW-ACCOUNTS
+               IF WS_NEWACCTS_STATUS = "00"
+                   MOVE "N" TO WS_NEWACCTS_EOF
+                   PERFORM UNTIL END-OF-NEW-ACCOUNTS
+                       READ NEW-ACCOUNTS
+                           AT END
+                               SET END-OF-NEW-ACCOUNTS TO TRUE
+                           NOT AT END
+                               PERFORM PROCESS-ONE-NEW-ACCOUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE NEW-ACCOUNTS
+               ELSE
+                   DISPLAY "NO NEW ACCOUNTS QUEUED"
+               END-IF
+               CLOSE ACCOUNTS
+           END-IF.
+
+       PROCESS-ONE-NEW-ACCOUNT.
+           MOVE NEW_ACCOUNT_ID  TO WS_ENTERED_ID.
+           MOVE NEW_ACCOUNT_PNR TO WS_ENTERED_PNR.
+           PERFORM VALIDATE-ACCOUNT-ENTRY.
+           IF ENTRY-IS-VALID
+               PERFORM WRITE-NEW-ACCOUNT
+           ELSE
+               IF DUPLICATE-ID-REJECTED
+                   DISPLAY "ACCOUNT " WS_ENTERED_ID
+                       " ALREADY PROCESSED - SKIPPING"
+               ELSE
+                   DISPLAY "SKIPPED ACCOUNT " WS_ENTERED_ID
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       WRITE-NEW-ACCOUNT.
+           MOVE WS_ENTERED_ID  TO ACCOUNT_ID.
+           MOVE WS_ENTERED_PNR TO ACCOUNT_PNR.
+           MOVE ZERO TO ACCOUNT_SUM.
+           WRITE   ACCOUNT_DATA
+               INVALID KEY
+                   DISPLAY "UNABLE TO CREATE ACCOUNT"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-ENTRY
+           END-WRITE.
+
+       OPEN-ACCOUNTS-FILE.
+           MOVE "N" TO WS_ACCOUNTS_MISSING.
+           OPEN I-O ACCOUNTS.
+           IF WS_ACCOUNTS_STATUS = "35"
+               OPEN OUTPUT ACCOUNTS
+               CLOSE ACCOUNTS
+               OPEN I-O ACCOUNTS
+           END-IF.
+           IF WS_ACCOUNTS_STATUS NOT = "00"
+               DISPLAY "ACCOUNTS FILE NOT AVAILABLE"
+               MOVE "Y" TO WS_ACCOUNTS_MISSING
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       VALIDATE-ACCOUNT-ENTRY.
+           MOVE "Y" TO WS_VALID_ENTRY.
+           MOVE "N" TO WS_DUPLICATE_ID.
+           PERFORM VALIDATE-PNR.
+           IF NOT PNR-IS-VALID
+               DISPLAY "INVALID IDENTITY NUMBER - REJECTED"
+               MOVE "N" TO WS_VALID_ENTRY
+           END-IF.
+           IF ENTRY-IS-VALID
+               MOVE WS_ENTERED_ID TO ACCOUNT_ID
+               READ ACCOUNTS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "ACCOUNT ID ALREADY EXISTS - REJECTED"
+                       MOVE "N" TO WS_VALID_ENTRY
+                       MOVE "Y" TO WS_DUPLICATE_ID
+               END-READ
+           END-IF.
+           IF ENTRY-IS-VALID
+               PERFORM CHECK-PNR-DUPLICATE
+               IF PNR-ALREADY-USED
+                   DISPLAY "IDENTITY NUMBER ALREADY HAS AN ACCOUNT"
+                   MOVE "N" TO WS_VALID_ENTRY
+               END-IF
+           END-IF.
+
+       VALIDATE-PNR.
+           MOVE "Y" TO WS_PNR_VALID.
+           MOVE WS_ENTERED_PNR TO WS_PNR_DATA.
+           COMPUTE WS_PNR_MONTH = WS_PNR_DIGIT(5) * 10
+                                + WS_PNR_DIGIT(6).
+           COMPUTE WS_PNR_DAY   = WS_PNR_DIGIT(7) * 10
+                                + WS_PNR_DIGIT(8).
+           IF WS_PNR_MONTH < 1 OR WS_PNR_MONTH > 12
+               MOVE "N" TO WS_PNR_VALID
+           END-IF.
+           IF WS_PNR_DAY < 1 OR WS_PNR_DAY > 31
+               MOVE "N" TO WS_PNR_VALID
+           END-IF.
+           IF PNR-IS-VALID
+               MOVE 0 TO WS_PNR_SUM
+               PERFORM VARYING WS_PNR_IDX FROM 3 BY 1
+                   UNTIL WS_PNR_IDX > 11
+                   IF FUNCTION MOD(WS_PNR_IDX - 3, 2) = 0
+                       MOVE 2 TO WS_PNR_WEIGHT
+                   ELSE
+                       MOVE 1 TO WS_PNR_WEIGHT
+                   END-IF
+                   COMPUTE WS_PNR_PRODUCT =
+                       WS_PNR_DIGIT(WS_PNR_IDX) * WS_PNR_WEIGHT
+                   IF WS_PNR_PRODUCT > 9
+                       SUBTRACT 9 FROM WS_PNR_PRODUCT
+                   END-IF
+                   ADD WS_PNR_PRODUCT TO WS_PNR_SUM
+               END-PERFORM
+               COMPUTE WS_PNR_CHECK =
+                   FUNCTION MOD(10 - FUNCTION MOD(WS_PNR_SUM, 10), 10)
+               IF WS_PNR_CHECK NOT = WS_PNR_DIGIT(12)
+                   MOVE "N" TO WS_PNR_VALID
+               END-IF
+           END-IF.
+
+       CHECK-PNR-DUPLICATE.
+           MOVE "N" TO WS_PNR_FOUND.
+           MOVE "N" TO WS_EOF.
+           MOVE LOW-VALUES TO ACCOUNT_ID.
+           START ACCOUNTS KEY IS NOT LESS THAN ACCOUNT_ID
+               INVALID KEY
+                   SET END-OF-ACCOUNTS TO TRUE
+           END-START.
+           PERFORM UNTIL END-OF-ACCOUNTS OR PNR-ALREADY-USED
+               READ ACCOUNTS NEXT RECORD
+                   AT END
+                       SET END-OF-ACCOUNTS TO TRUE
+                   NOT AT END
+                       IF ACCOUNT_PNR = WS_ENTERED_PNR
+                           SET PNR-ALREADY-USED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE WS_ENTERED_ID TO ACCOUNT_ID.
+
+       WRITE-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS_AUDIT_STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE ACCOUNT_ID  TO AUDIT_ACCOUNT_ID.
+           MOVE "CREATE"    TO AUDIT_OPERATION.
+           MOVE ZERO        TO AUDIT_OLD_SUM.
+           MOVE ACCOUNT_SUM TO AUDIT_NEW_SUM.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT_TIMESTAMP.
+           WRITE AUDIT_ENTRY.
+           IF WS_AUDIT_STATUS NOT = "00"
+               DISPLAY "UNABLE TO WRITE AUDIT ENTRY"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           CLOSE AUDIT-LOG.
        END PROGRAM CREATE-BANK-ACCOUNT.
