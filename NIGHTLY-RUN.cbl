@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch job stream for the account programs.
+      *          Runs account creation, transaction posting, and the
+      *          trial balance report in sequence, checkpointing after
+      *          each step so a restart resumes at the next step
+      *          instead of rerunning the whole job.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_CHECKPOINT_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01  CHECKPOINT_RECORD  PIC 9(2).
+       WORKING-STORAGE SECTION.
+       01  WS_CHECKPOINT_STATUS  PIC XX.
+       01  WS_LAST_STEP           PIC 9(2) VALUE 0.
+       PROCEDURE DIVISION.
+       NIGHTLY-RUN-MAIN.
+           PERFORM READ-CHECKPOINT.
+           IF WS_LAST_STEP < 1
+               PERFORM STEP-1-CREATE-ACCOUNTS
+           END-IF.
+           IF WS_LAST_STEP < 2
+               PERFORM STEP-2-POST-TRANSACTIONS
+           END-IF.
+           IF WS_LAST_STEP < 3
+               PERFORM STEP-3-ACCOUNT-REPORT
+           END-IF.
+           PERFORM RESET-CHECKPOINT.
+           DISPLAY "NIGHTLY RUN COMPLETE".
+       STOP RUN.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS_LAST_STEP.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS_CHECKPOINT_STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS_LAST_STEP
+                   NOT AT END
+                       MOVE CHECKPOINT_RECORD TO WS_LAST_STEP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       STEP-1-CREATE-ACCOUNTS.
+           DISPLAY "STEP 1: CREATE-BANK-ACCOUNT".
+           CALL "SYSTEM" USING "./CREATE-BANK-ACCOUNT BATCH".
+           IF RETURN-CODE = 0
+               MOVE 1 TO WS_LAST_STEP
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "STEP 1 FAILED - RESTART TO RETRY"
+               STOP RUN
+           END-IF.
+
+       STEP-2-POST-TRANSACTIONS.
+           DISPLAY "STEP 2: POST-TRANSACTION".
+           CALL "SYSTEM" USING "./POST-TRANSACTION BATCH".
+           IF RETURN-CODE = 0
+               MOVE 2 TO WS_LAST_STEP
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "STEP 2 FAILED - RESTART TO RETRY"
+               STOP RUN
+           END-IF.
+
+       STEP-3-ACCOUNT-REPORT.
+           DISPLAY "STEP 3: ACCOUNT-REPORT".
+           CALL "SYSTEM" USING "./ACCOUNT-REPORT".
+           IF RETURN-CODE = 0
+               MOVE 3 TO WS_LAST_STEP
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "STEP 3 FAILED - RESTART TO RETRY"
+               STOP RUN
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS_LAST_STEP TO CHECKPOINT_RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT_RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           MOVE 0 TO WS_LAST_STEP.
+           PERFORM WRITE-CHECKPOINT.
+       END PROGRAM NIGHTLY-RUN.
