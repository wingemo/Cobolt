@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRE-ACCOUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_ID
+           FILE STATUS IS WS_ACCOUNTS_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       COPY "ACCTREC.cpy".
+       WORKING-STORAGE SECTION.
+       01  WS_ACCOUNTS_STATUS  PIC XX.
+       01  WS_ACCOUNTS_MISSING PIC X.
+           88  ACCOUNTS-FILE-MISSING  VALUE "Y".
+       SCREEN SECTION.
+       01  ENTRY-SCREEN.
+           02  BLANK SCREEN FOREGROUND-COLOR 3.
+           02  VALUE "INQUIRE-ACCOUNT"  LINE 02 COL 50.
+           02  VALUE "F12 = CANCEL"  LINE 28 COL 2.
+           02  VALUE "ENTER ACCOUNT NUMBER:" LINE 12 COL 2.
+           02  INPUT-ID LINE 12 COL 25 UNDERLINE TO ACCOUNT_ID.
+       01  RESULT-SCREEN.
+           02  BLANK SCREEN FOREGROUND-COLOR 3.
+           02  VALUE "INQUIRE-ACCOUNT"  LINE 02 COL 50.
+           02  VALUE "PRESS ANY KEY TO EXIT"  LINE 28 COL 2.
+           02  VALUE "ACCOUNT NUMBER:"  LINE 10 COL 2.
+           02  DISPLAY-ID  LINE 10 COL 25 PIC 9(8) FROM ACCOUNT_ID.
+           02  VALUE "IDENTITY NUMBER:" LINE 12 COL 2.
+           02  DISPLAY-PNR LINE 12 COL 25 PIC 9(12) FROM ACCOUNT_PNR.
+           02  VALUE "CURRENT BALANCE:" LINE 14 COL 2.
+           02  DISPLAY-SUM LINE 14 COL 25 PIC 9(8) FROM ACCOUNT_SUM.
+       PROCEDURE DIVISION.
+       INQUIRE-ACCOUNT-MAIN.
+           DISPLAY ENTRY-SCREEN.
+           ACCEPT ENTRY-SCREEN.
+           PERFORM OPEN-ACCOUNTS-FOR-READ.
+           IF ACCOUNTS-FILE-MISSING
+               DISPLAY "NO ACCOUNTS ON FILE"
+           ELSE
+               READ ACCOUNTS
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NOT FOUND"
+                   NOT INVALID KEY
+                       DISPLAY RESULT-SCREEN
+                       ACCEPT OMITTED
+               END-READ
+               CLOSE ACCOUNTS
+           END-IF.
+       STOP RUN.
+
+       OPEN-ACCOUNTS-FOR-READ.
+           MOVE "N" TO WS_ACCOUNTS_MISSING.
+           OPEN INPUT ACCOUNTS.
+           IF WS_ACCOUNTS_STATUS = "35"
+               MOVE "Y" TO WS_ACCOUNTS_MISSING
+           END-IF.
+       END PROGRAM INQUIRE-ACCOUNT.
