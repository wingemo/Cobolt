@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ACCOUNT_ID
+           FILE STATUS IS WS_ACCOUNTS_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       COPY "ACCTREC.cpy".
+       WORKING-STORAGE SECTION.
+       01  WS_ACCOUNTS_STATUS   PIC XX.
+       01  WS_CONTROL_TOTAL     PIC 9(10).
+       01  WS_EOF               PIC X.
+           88  END-OF-ACCOUNTS      VALUE "Y".
+       01  WS_ACCOUNTS_MISSING  PIC X.
+           88  ACCOUNTS-FILE-MISSING VALUE "Y".
+       PROCEDURE DIVISION.
+       ACCOUNT-REPORT-MAIN.
+           MOVE ZERO TO WS_CONTROL_TOTAL.
+           MOVE "N"  TO WS_EOF.
+           PERFORM OPEN-ACCOUNTS-FOR-READ.
+           DISPLAY "ACCOUNT ID  IDENTITY NUMBER  BALANCE".
+           IF ACCOUNTS-FILE-MISSING
+               DISPLAY "NO ACCOUNTS ON FILE"
+           ELSE
+               PERFORM UNTIL END-OF-ACCOUNTS
+                   READ ACCOUNTS NEXT RECORD
+                       AT END
+                           SET END-OF-ACCOUNTS TO TRUE
+                       NOT AT END
+                           PERFORM PRINT-ACCOUNT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS
+           END-IF.
+           DISPLAY "CONTROL TOTAL: " WS_CONTROL_TOTAL.
+       STOP RUN.
+
+       OPEN-ACCOUNTS-FOR-READ.
+           MOVE "N" TO WS_ACCOUNTS_MISSING.
+           OPEN INPUT ACCOUNTS.
+           IF WS_ACCOUNTS_STATUS = "35"
+               MOVE "Y" TO WS_ACCOUNTS_MISSING
+           END-IF.
+
+       PRINT-ACCOUNT-LINE.
+           DISPLAY ACCOUNT_ID " " ACCOUNT_PNR " " ACCOUNT_SUM.
+           ADD ACCOUNT_SUM TO WS_CONTROL_TOTAL.
+       END PROGRAM ACCOUNT-REPORT.
