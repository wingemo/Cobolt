@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared ACCOUNTS.DAT record layout. COPY this into the
+      *          FILE SECTION of every program that creates, reads, or
+      *          updates an account record so the file has one
+      *          consistent shape no matter which program wrote it.
+      ******************************************************************
+       01  ACCOUNT_DATA.
+           02  ACCOUNT_ID     PIC 9(8).
+           02  ACCOUNT_PNR    PIC 9(12).
+           02  ACCOUNT_SUM    PIC 9(8).
