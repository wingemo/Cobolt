@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared AUDIT-LOG record layout. COPY this into every
+      *          program that writes or rewrites an ACCOUNT_DATA record
+      *          so AUDITLOG.DAT has one consistent trail of who did
+      *          what to ACCOUNTS.DAT and when.
+      ******************************************************************
+       01  AUDIT_ENTRY.
+           02  AUDIT_ACCOUNT_ID   PIC 9(8).
+           02  AUDIT_OPERATION    PIC X(10).
+           02  AUDIT_OLD_SUM      PIC 9(8).
+           02  AUDIT_NEW_SUM      PIC 9(8).
+           02  AUDIT_TIMESTAMP    PIC X(14).
